@@ -0,0 +1,16 @@
+      *-----------------------------------------------------------
+      * Layout of one record on the calculation audit log, written
+      * by both calculator (interactive) and calcbat (batch) so
+      * every calculation performed by either program can be
+      * reconstructed later from a single log file.
+      * NUM1/NUMERO2/RESULTADO are signed with two decimal places
+      * to match the widened calculation fields.
+      *-----------------------------------------------------------
+       01 LOG-RECORD.
+           05 LOG-NUM1        PIC S9(7)V99 SIGN IS TRAILING SEPARATE.
+           05 LOG-NUMERO2     PIC S9(7)V99 SIGN IS TRAILING SEPARATE.
+           05 LOG-OPCION      PIC 9.
+           05 LOG-RESULTADO   PIC S9(7)V99 SIGN IS TRAILING SEPARATE.
+           05 LOG-ESTADO      PIC X(25).
+           05 LOG-FECHA       PIC 9(8).
+           05 LOG-HORA        PIC 9(8).
