@@ -0,0 +1,12 @@
+      *-----------------------------------------------------------
+      * Layout of one record on the batch calculation result file
+      * written by calcbat, one per transaction processed.
+      * NUM1/NUMERO2/RESULTADO are signed with two decimal places
+      * to match the widened calculation fields.
+      *-----------------------------------------------------------
+       01 RESULT-RECORD.
+           05 RESULT-NUM1     PIC S9(7)V99 SIGN IS TRAILING SEPARATE.
+           05 RESULT-NUMERO2  PIC S9(7)V99 SIGN IS TRAILING SEPARATE.
+           05 RESULT-OPCION   PIC 9.
+           05 RESULT-RESULTADO PIC S9(7)V99 SIGN IS TRAILING SEPARATE.
+           05 RESULT-ESTADO   PIC X(25).
