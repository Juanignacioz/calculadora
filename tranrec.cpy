@@ -0,0 +1,10 @@
+      *-----------------------------------------------------------
+      * Layout of one record on the batch calculation transaction
+      * file used by calcbat (NUM1, NUMERO2, OPCION per record).
+      * NUM1/NUMERO2 are signed with two decimal places so batch
+      * input can carry money amounts, not just whole counts.
+      *-----------------------------------------------------------
+       01 TRAN-RECORD.
+           05 TRAN-NUM1     PIC S9(7)V99 SIGN IS TRAILING SEPARATE.
+           05 TRAN-NUMERO2  PIC S9(7)V99 SIGN IS TRAILING SEPARATE.
+           05 TRAN-OPCION   PIC 9.
