@@ -0,0 +1,144 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. calcrpt.
+       AUTHOR: Juani.
+      *-----------------------------------------------------------
+      * End-of-day control report: reads the calculation audit
+      * log (LOGFILE, written by calculator and calcbat) and
+      * prints a count of calculations by operation code, the
+      * running total of RESULTADO, and a count of rejected or
+      * invalid-option attempts.
+      *-----------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LOG-FILE ASSIGN TO "LOGFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LOG-STATUS.
+           SELECT REPORT-FILE ASSIGN TO "CALCRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD LOG-FILE.
+       COPY "logrec.cpy".
+
+       FD REPORT-FILE.
+       01 REPORT-LINE PIC X(60).
+
+       WORKING-STORAGE SECTION.
+       01 WS-LOG-STATUS PIC XX.
+       01 WS-REPORT-STATUS PIC XX.
+       01 WS-EOF PIC X VALUE "N".
+       01 WS-CNT-SUMA PIC 9(7) VALUE 0.
+       01 WS-CNT-RESTA PIC 9(7) VALUE 0.
+       01 WS-CNT-MULT PIC 9(7) VALUE 0.
+       01 WS-CNT-DIV PIC 9(7) VALUE 0.
+       01 WS-CNT-MODULO PIC 9(7) VALUE 0.
+       01 WS-CNT-POTENCIA PIC 9(7) VALUE 0.
+       01 WS-CNT-RECHAZADAS PIC 9(7) VALUE 0.
+       01 WS-TOTAL-RESULTADO PIC S9(9)V99 VALUE 0.
+
+       01 WS-LINEA-DETALLE.
+           05 WS-LINEA-TEXTO   PIC X(30).
+           05 WS-LINEA-VALOR   PIC ZZZZZZ9.
+
+       01 WS-LINEA-TOTAL.
+           05 WS-TOTAL-TEXTO   PIC X(30).
+           05 WS-TOTAL-VALOR   PIC -(9)9.99.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            OPEN INPUT LOG-FILE.
+            IF WS-LOG-STATUS = "35"
+                MOVE "S" TO WS-EOF
+            END-IF.
+            OPEN OUTPUT REPORT-FILE.
+
+            IF WS-EOF NOT = "S"
+                PERFORM LEER-LOG
+                PERFORM UNTIL WS-EOF = "S"
+                    PERFORM ACUMULAR
+                    PERFORM LEER-LOG
+                END-PERFORM
+            END-IF.
+
+            PERFORM IMPRIMIR-REPORTE.
+
+            IF WS-LOG-STATUS NOT = "35"
+                CLOSE LOG-FILE
+            END-IF.
+            CLOSE REPORT-FILE.
+            STOP RUN.
+
+       LEER-LOG.
+            READ LOG-FILE
+                AT END MOVE "S" TO WS-EOF
+            END-READ.
+
+       ACUMULAR.
+            IF LOG-ESTADO NOT = "OK"
+                ADD 1 TO WS-CNT-RECHAZADAS
+            ELSE
+                ADD LOG-RESULTADO TO WS-TOTAL-RESULTADO
+                EVALUATE LOG-OPCION
+                    WHEN 1 ADD 1 TO WS-CNT-SUMA
+                    WHEN 2 ADD 1 TO WS-CNT-RESTA
+                    WHEN 3 ADD 1 TO WS-CNT-MULT
+                    WHEN 4 ADD 1 TO WS-CNT-DIV
+                    WHEN 5 ADD 1 TO WS-CNT-MODULO
+                    WHEN 6 ADD 1 TO WS-CNT-POTENCIA
+                    WHEN OTHER ADD 1 TO WS-CNT-RECHAZADAS
+                END-EVALUATE
+            END-IF.
+
+       IMPRIMIR-REPORTE.
+            MOVE "REPORTE DE CONTROL DIARIO" TO REPORT-LINE.
+            WRITE REPORT-LINE.
+            MOVE SPACES TO REPORT-LINE.
+            WRITE REPORT-LINE.
+
+            MOVE "SUMA" TO WS-LINEA-TEXTO.
+            MOVE WS-CNT-SUMA TO WS-LINEA-VALOR.
+            MOVE WS-LINEA-DETALLE TO REPORT-LINE.
+            WRITE REPORT-LINE.
+
+            MOVE "RESTA" TO WS-LINEA-TEXTO.
+            MOVE WS-CNT-RESTA TO WS-LINEA-VALOR.
+            MOVE WS-LINEA-DETALLE TO REPORT-LINE.
+            WRITE REPORT-LINE.
+
+            MOVE "MULTIPLICACION" TO WS-LINEA-TEXTO.
+            MOVE WS-CNT-MULT TO WS-LINEA-VALOR.
+            MOVE WS-LINEA-DETALLE TO REPORT-LINE.
+            WRITE REPORT-LINE.
+
+            MOVE "DIVISION" TO WS-LINEA-TEXTO.
+            MOVE WS-CNT-DIV TO WS-LINEA-VALOR.
+            MOVE WS-LINEA-DETALLE TO REPORT-LINE.
+            WRITE REPORT-LINE.
+
+            MOVE "MODULO" TO WS-LINEA-TEXTO.
+            MOVE WS-CNT-MODULO TO WS-LINEA-VALOR.
+            MOVE WS-LINEA-DETALLE TO REPORT-LINE.
+            WRITE REPORT-LINE.
+
+            MOVE "POTENCIA" TO WS-LINEA-TEXTO.
+            MOVE WS-CNT-POTENCIA TO WS-LINEA-VALOR.
+            MOVE WS-LINEA-DETALLE TO REPORT-LINE.
+            WRITE REPORT-LINE.
+
+            MOVE "OPCIONES RECHAZADAS/INVALIDAS" TO WS-LINEA-TEXTO.
+            MOVE WS-CNT-RECHAZADAS TO WS-LINEA-VALOR.
+            MOVE WS-LINEA-DETALLE TO REPORT-LINE.
+            WRITE REPORT-LINE.
+
+            MOVE SPACES TO REPORT-LINE.
+            WRITE REPORT-LINE.
+
+            MOVE "TOTAL RESULTADO ACUMULADO" TO WS-TOTAL-TEXTO.
+            MOVE WS-TOTAL-RESULTADO TO WS-TOTAL-VALOR.
+            MOVE WS-LINEA-TOTAL TO REPORT-LINE.
+            WRITE REPORT-LINE.
+
+       END PROGRAM calcrpt.
