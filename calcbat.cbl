@@ -0,0 +1,328 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. calcbat.
+       AUTHOR: Juani.
+      *-----------------------------------------------------------
+      * Batch version of calculator: reads a transaction file of
+      * NUM1/NUMERO2/OPCION records and drives the same four
+      * operations unattended, writing RESULTADO to an output
+      * file instead of DISPLAY so a whole stack of calculations
+      * can run overnight instead of one ACCEPT session at a time.
+      *-----------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRAN-FILE ASSIGN TO "TRANFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRAN-STATUS.
+           SELECT RESULT-FILE ASSIGN TO "RESULTFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RESULT-STATUS.
+           SELECT LOG-FILE ASSIGN TO "LOGFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LOG-STATUS.
+           SELECT CKPT-FILE ASSIGN TO "CALCBAT.CKPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+           SELECT GL-FILE ASSIGN TO "GLEXTRACT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-GL-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD TRAN-FILE.
+       COPY "tranrec.cpy".
+
+       FD RESULT-FILE.
+       COPY "resultrec.cpy".
+
+       FD LOG-FILE.
+       COPY "logrec.cpy".
+
+       FD CKPT-FILE.
+       COPY "ckptrec.cpy".
+
+       FD GL-FILE.
+       COPY "glrec.cpy".
+
+       WORKING-STORAGE SECTION.
+       01 NUM1 PIC S9(7)V99.
+       01 NUMERO2 PIC S9(7)V99.
+       01 Opcion  pic 9.
+       01 RESULTADO PIC S9(7)V99.
+       01 WS-ESTADO PIC X(25).
+       01 WS-EOF PIC X VALUE "N".
+       01 WS-FECHA PIC 9(8).
+       01 WS-HORA PIC 9(8).
+       01 WS-TRAN-STATUS PIC XX.
+       01 WS-RESULT-STATUS PIC XX.
+       01 WS-LOG-STATUS PIC XX.
+       01 WS-CKPT-STATUS PIC XX.
+       01 WS-GL-STATUS PIC XX.
+       01 WS-CONTADOR-REGISTRO PIC 9(8) VALUE 0.
+       01 WS-ULTIMO-PROCESADO PIC 9(8) VALUE 0.
+       01 WS-INTERVALO-CKPT PIC 9(4) VALUE 10.
+       01 WS-CKPT-COCIENTE PIC 9(8).
+       01 WS-CKPT-RESIDUO PIC 9(4).
+       01 WS-COCIENTE PIC S9(7).
+       01 WS-PROCESAR-TRANFILE PIC X VALUE "S".
+
+      * Conteo de registros y total de control (suma de NUM1 y
+      * NUMERO2) del TRANFILE de esta corrida, calculados en una
+      * pasada previa de CONTAR-TRANFILE, y su contraparte leida del
+      * checkpoint de la corrida anterior. Comparando ambos pares se
+      * distingue un reinicio legitimo (mismo TRANFILE, corrida
+      * anterior interrumpida) de un TRANFILE distinto (el checkpoint
+      * previo no aplica) y de un TRANFILE ya procesado por completo
+      * que fue resometido por error (no se debe volver a procesar).
+       01 WS-TRAN-TOTAL-REGISTROS PIC 9(8) VALUE 0.
+       01 WS-TRAN-TOTAL-CONTROL PIC S9(11)V99 VALUE 0.
+       01 WS-CKPT-TOTAL-REG-ANT PIC 9(8) VALUE 0.
+       01 WS-CKPT-TOTAL-CTL-ANT PIC S9(11)V99 VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            PERFORM CONTAR-TRANFILE.
+
+            IF WS-PROCESAR-TRANFILE = "S"
+                PERFORM LEER-CHECKPOINT
+
+                IF WS-TRAN-TOTAL-REGISTROS = WS-CKPT-TOTAL-REG-ANT
+                    AND WS-TRAN-TOTAL-CONTROL = WS-CKPT-TOTAL-CTL-ANT
+                    AND WS-ULTIMO-PROCESADO > 0
+
+                    IF WS-ULTIMO-PROCESADO >= WS-TRAN-TOTAL-REGISTROS
+                        MOVE "N" TO WS-PROCESAR-TRANFILE
+                        DISPLAY "ERROR: ESTE TRANFILE ("
+                            WS-TRAN-TOTAL-REGISTROS
+                            " REGISTROS) COINCIDE CON UN CHECKPOINT "
+                            "YA COMPLETO - NO SE REPROCESARA PARA "
+                            "EVITAR DUPLICAR POSTEOS EN GLEXTRACT. "
+                            "BORRE CALCBAT.CKPT SI REALMENTE DESEA "
+                            "REPROCESARLO"
+                    ELSE
+                        DISPLAY "AVISO: REINICIO DESDE CHECKPOINT - "
+                            "SE OMITEN LOS PRIMEROS "
+                            WS-ULTIMO-PROCESADO
+                            " REGISTROS YA PROCESADOS"
+                    END-IF
+                ELSE
+                    MOVE 0 TO WS-ULTIMO-PROCESADO
+                END-IF
+            END-IF.
+
+            IF WS-PROCESAR-TRANFILE = "S"
+                OPEN INPUT TRAN-FILE
+                IF WS-ULTIMO-PROCESADO > 0
+                    OPEN EXTEND RESULT-FILE
+                    IF WS-RESULT-STATUS = "35"
+                        OPEN OUTPUT RESULT-FILE
+                    END-IF
+                ELSE
+                    OPEN OUTPUT RESULT-FILE
+                END-IF
+                OPEN EXTEND LOG-FILE
+                IF WS-LOG-STATUS = "35"
+                    OPEN OUTPUT LOG-FILE
+                END-IF
+                OPEN EXTEND GL-FILE
+                IF WS-GL-STATUS = "35"
+                    OPEN OUTPUT GL-FILE
+                END-IF
+
+                PERFORM LEER-TRANSACCION
+                PERFORM UNTIL WS-EOF = "S"
+                    ADD 1 TO WS-CONTADOR-REGISTRO
+                    IF WS-CONTADOR-REGISTRO > WS-ULTIMO-PROCESADO
+                        PERFORM PROCESAR-TRANSACCION
+                        DIVIDE WS-CONTADOR-REGISTRO BY
+                            WS-INTERVALO-CKPT
+                            GIVING WS-CKPT-COCIENTE
+                            REMAINDER WS-CKPT-RESIDUO
+                        IF WS-CKPT-RESIDUO = 0
+                            PERFORM GRABAR-CHECKPOINT
+                        END-IF
+                    END-IF
+                    PERFORM LEER-TRANSACCION
+                END-PERFORM
+
+                PERFORM GRABAR-CHECKPOINT
+
+                CLOSE TRAN-FILE
+                CLOSE RESULT-FILE
+                CLOSE LOG-FILE
+                CLOSE GL-FILE
+            END-IF.
+
+            STOP RUN.
+
+      *-----------------------------------------------------------
+      * Primera pasada de solo lectura sobre el TRANFILE para saber
+      * cuantos registros trae y su total de control, antes de
+      * compararlo con lo que diga CALCBAT.CKPT. Si el TRANFILE no
+      * existe, se reporta limpio en lugar de abortar la corrida.
+      *-----------------------------------------------------------
+       CONTAR-TRANFILE.
+            MOVE 0 TO WS-TRAN-TOTAL-REGISTROS.
+            MOVE 0 TO WS-TRAN-TOTAL-CONTROL.
+            OPEN INPUT TRAN-FILE.
+            IF WS-TRAN-STATUS = "35"
+                MOVE "N" TO WS-PROCESAR-TRANFILE
+                DISPLAY "ERROR: NO SE ENCONTRO TRANFILE - NO HAY "
+                    "NADA QUE PROCESAR"
+            ELSE
+                PERFORM LEER-TRANSACCION
+                PERFORM UNTIL WS-EOF = "S"
+                    ADD 1 TO WS-TRAN-TOTAL-REGISTROS
+                    ADD NUM1 TO WS-TRAN-TOTAL-CONTROL
+                    ADD NUMERO2 TO WS-TRAN-TOTAL-CONTROL
+                    PERFORM LEER-TRANSACCION
+                END-PERFORM
+                CLOSE TRAN-FILE
+                MOVE "N" TO WS-EOF
+            END-IF.
+
+       LEER-CHECKPOINT.
+            OPEN INPUT CKPT-FILE.
+            IF WS-CKPT-STATUS = "00"
+                READ CKPT-FILE
+                    AT END
+                        MOVE 0 TO WS-ULTIMO-PROCESADO
+                        MOVE 0 TO WS-CKPT-TOTAL-REG-ANT
+                        MOVE 0 TO WS-CKPT-TOTAL-CTL-ANT
+                    NOT AT END
+                        MOVE CKPT-ULTIMO-PROCESADO
+                            TO WS-ULTIMO-PROCESADO
+                        MOVE CKPT-TOTAL-REGISTROS
+                            TO WS-CKPT-TOTAL-REG-ANT
+                        MOVE CKPT-TOTAL-CONTROL
+                            TO WS-CKPT-TOTAL-CTL-ANT
+                END-READ
+                CLOSE CKPT-FILE
+            ELSE
+                MOVE 0 TO WS-ULTIMO-PROCESADO
+                MOVE 0 TO WS-CKPT-TOTAL-REG-ANT
+                MOVE 0 TO WS-CKPT-TOTAL-CTL-ANT
+            END-IF.
+
+       GRABAR-CHECKPOINT.
+            OPEN OUTPUT CKPT-FILE.
+            MOVE WS-CONTADOR-REGISTRO TO CKPT-ULTIMO-PROCESADO.
+            MOVE WS-TRAN-TOTAL-REGISTROS TO CKPT-TOTAL-REGISTROS.
+            MOVE WS-TRAN-TOTAL-CONTROL TO CKPT-TOTAL-CONTROL.
+            WRITE CKPT-RECORD.
+            CLOSE CKPT-FILE.
+
+       LEER-TRANSACCION.
+            READ TRAN-FILE
+                AT END MOVE "S" TO WS-EOF
+                NOT AT END
+                    MOVE TRAN-NUM1 TO NUM1
+                    MOVE TRAN-NUMERO2 TO NUMERO2
+                    MOVE TRAN-OPCION TO Opcion
+            END-READ.
+
+       PROCESAR-TRANSACCION.
+            MOVE "OK" TO WS-ESTADO.
+
+            if opcion = 1
+               perform suma.
+
+            if Opcion = 2
+               PERFORM resta.
+
+            if Opcion = 3
+               PERFORM multiplicacion.
+
+            if Opcion = 4
+                PERFORM div.
+
+            if Opcion = 5
+                PERFORM modulo.
+
+            if Opcion = 6
+                PERFORM potencia.
+
+            if opcion > 6 or opcion < 1
+                MOVE "OPCION INVALIDA" TO WS-ESTADO
+                MOVE 0 TO RESULTADO.
+
+            PERFORM ESCRIBIR-RESULTADO.
+
+       Suma.
+            ADD NUM1 TO NUMERO2 GIVING RESULTADO
+                ON SIZE ERROR
+                    MOVE "OVERFLOW SUMA" TO WS-ESTADO
+                    MOVE 0 TO RESULTADO
+            END-ADD.
+
+       Resta.
+            SUBTRACT NUM1 FROM NUMERO2 GIVING RESULTADO.
+
+       Div.
+            IF NUMERO2 = 0
+                MOVE "DIVISION POR CERO" TO WS-ESTADO
+                MOVE 0 TO RESULTADO
+            ELSE
+                DIVIDE NUM1 BY NUMERO2 GIVING RESULTADO ROUNDED
+            END-IF.
+
+       Multiplicacion.
+            MULTIPLY NUM1 BY NUMERO2 GIVING RESULTADO
+                ON SIZE ERROR
+                    MOVE "OVERFLOW MULTIPLICACION" TO WS-ESTADO
+                    MOVE 0 TO RESULTADO
+            END-MULTIPLY.
+
+       Modulo.
+            IF NUMERO2 = 0
+                MOVE "MODULO POR CERO" TO WS-ESTADO
+                MOVE 0 TO RESULTADO
+            ELSE
+                DIVIDE NUM1 BY NUMERO2 GIVING WS-COCIENTE
+                    REMAINDER RESULTADO
+                    ON SIZE ERROR
+                        MOVE "OVERFLOW MODULO" TO WS-ESTADO
+                        MOVE 0 TO RESULTADO
+                END-DIVIDE
+            END-IF.
+
+       Potencia.
+            COMPUTE RESULTADO = NUM1 ** NUMERO2
+                ON SIZE ERROR
+                    MOVE "OVERFLOW POTENCIA" TO WS-ESTADO
+                    MOVE 0 TO RESULTADO
+            END-COMPUTE.
+
+       ESCRIBIR-RESULTADO.
+            MOVE NUM1 TO RESULT-NUM1.
+            MOVE NUMERO2 TO RESULT-NUMERO2.
+            MOVE Opcion TO RESULT-OPCION.
+            MOVE RESULTADO TO RESULT-RESULTADO.
+            MOVE WS-ESTADO TO RESULT-ESTADO.
+            WRITE RESULT-RECORD.
+            PERFORM ESCRIBIR-LOG.
+
+       ESCRIBIR-LOG.
+            ACCEPT WS-FECHA FROM DATE YYYYMMDD.
+            ACCEPT WS-HORA FROM TIME.
+            MOVE NUM1 TO LOG-NUM1.
+            MOVE NUMERO2 TO LOG-NUMERO2.
+            MOVE Opcion TO LOG-OPCION.
+            MOVE RESULTADO TO LOG-RESULTADO.
+            MOVE WS-ESTADO TO LOG-ESTADO.
+            MOVE WS-FECHA TO LOG-FECHA.
+            MOVE WS-HORA TO LOG-HORA.
+            WRITE LOG-RECORD.
+            IF WS-ESTADO = "OK"
+                PERFORM ESCRIBIR-GL
+            END-IF.
+
+       ESCRIBIR-GL.
+            MOVE WS-FECHA TO GL-FECHA.
+            MOVE NUM1 TO GL-NUM1.
+            MOVE NUMERO2 TO GL-NUMERO2.
+            MOVE Opcion TO GL-OPCION.
+            MOVE RESULTADO TO GL-RESULTADO.
+            WRITE GL-RECORD.
+
+       END PROGRAM calcbat.
