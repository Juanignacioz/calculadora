@@ -0,0 +1,17 @@
+      *-----------------------------------------------------------
+      * Layout of the single checkpoint record written by calcbat
+      * every WS-INTERVALO-CKPT transactions, holding the number
+      * of the last input record fully processed so a restart run
+      * can skip back up to that point instead of reprocessing the
+      * whole transaction file from record one.
+      * CKPT-TOTAL-REGISTROS/CKPT-TOTAL-CONTROL are a record count
+      * and hash (control) total taken over the TRANFILE this
+      * checkpoint belongs to, so the next run can tell whether it
+      * is resuming that same file or starting a different one,
+      * instead of blindly trusting CKPT-ULTIMO-PROCESADO.
+      *-----------------------------------------------------------
+       01 CKPT-RECORD.
+           05 CKPT-ULTIMO-PROCESADO PIC 9(8).
+           05 CKPT-TOTAL-REGISTROS  PIC 9(8).
+           05 CKPT-TOTAL-CONTROL    PIC S9(11)V99 SIGN IS TRAILING
+                                        SEPARATE.
