@@ -0,0 +1,12 @@
+      *-----------------------------------------------------------
+      * Layout of one record on the GL posting extract file,
+      * written by calculator and calcbat for each successfully
+      * completed calculation so the general ledger posting job
+      * can pick up RESULTADO without it being retyped by hand.
+      *-----------------------------------------------------------
+       01 GL-RECORD.
+           05 GL-FECHA        PIC 9(8).
+           05 GL-NUM1         PIC S9(7)V99 SIGN IS TRAILING SEPARATE.
+           05 GL-NUMERO2      PIC S9(7)V99 SIGN IS TRAILING SEPARATE.
+           05 GL-OPCION       PIC 9.
+           05 GL-RESULTADO    PIC S9(7)V99 SIGN IS TRAILING SEPARATE.
