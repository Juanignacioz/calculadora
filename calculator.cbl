@@ -1,21 +1,52 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. calculator.
        AUTHOR: Juani.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LOG-FILE ASSIGN TO "LOGFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LOG-STATUS.
+           SELECT GL-FILE ASSIGN TO "GLEXTRACT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-GL-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
+       FD LOG-FILE.
+       COPY "logrec.cpy".
+
+       FD GL-FILE.
+       COPY "glrec.cpy".
+
        WORKING-STORAGE SECTION.
-       01 NUM1 PIC 999.
-       01 NUMERO2 PIC 999.
+       01 NUM1 PIC S9(7)V99.
+       01 NUMERO2 PIC S9(7)V99.
        01 Opcion  pic 9.
-       01 RESULTADO PIC 999999.
+       01 RESULTADO PIC S9(7)V99.
        01 SALIDA PIC X.
+       01 WS-ESTADO PIC X(25).
+       01 WS-FECHA PIC 9(8).
+       01 WS-HORA PIC 9(8).
+       01 WS-LOG-STATUS PIC XX.
+       01 WS-GL-STATUS PIC XX.
+       01 WS-COCIENTE PIC S9(7).
+       01 WS-RESULTADO-ED PIC -(9)9.99.
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+            OPEN EXTEND LOG-FILE.
+            IF WS-LOG-STATUS = "35"
+                OPEN OUTPUT LOG-FILE
+            END-IF.
+            OPEN EXTEND GL-FILE.
+            IF WS-GL-STATUS = "35"
+                OPEN OUTPUT GL-FILE
+            END-IF.
            INICIO.
-            DISPLAY"ingrese un numero".
+            DISPLAY"ingrese un numero (admite decimales, ej. 12.50)".
             ACCEPT NUM1.
-            DISPLAY " ingrese un numero"
+            DISPLAY " ingrese un numero (admite decimales, ej. 12.50)"
             ACCEPT NUMERO2.
 
             DISPLAY " "
@@ -23,10 +54,17 @@
             DISPLAY "2. RESTA".
             DISPLAY "3. MULTIPLICACION"
             DISPLAY "4. DIVISION".
+            DISPLAY "5. MODULO"
+            DISPLAY "6. POTENCIA"
+            DISPLAY "0. CORREGIR NUMEROS".
            ret.
             DISPLAY "Ingrese la operacion que deasea realizar".
             ACCEPT Opcion.
 
+            if Opcion = "0"
+                PERFORM CORREGIR-NUMEROS
+                go to ret.
+
             if opcion = "1"
                perform suma.
 
@@ -38,42 +76,162 @@
 
             if Opcion = "4"
                 PERFORM div.
-            if opcion > 4
+            if Opcion = "5"
+                PERFORM modulo.
+            if Opcion = "6"
+                PERFORM potencia.
+            if opcion > 6
                 DISPLAY " ERROR,Ingrese una opcion valida!"
+                MOVE "OPCION INVALIDA" TO WS-ESTADO
+                MOVE 0 TO RESULTADO
+                PERFORM ESCRIBIR-LOG
                 PERFORM ret.
 
+            CLOSE LOG-FILE.
+            CLOSE GL-FILE.
             STOP RUN.
 
 
            Suma.
-              ADD NUM1 to NUMERO2 GIVING RESULTADO.
-              DISPLAY RESULTADO.
+              ADD NUM1 to NUMERO2 GIVING RESULTADO
+                  ON SIZE ERROR
+                      DISPLAY "ERROR, el resultado de la suma es"
+                      DISPLAY "demasiado grande para RESULTADO"
+                      MOVE "OVERFLOW SUMA" TO WS-ESTADO
+                      MOVE 0 TO RESULTADO
+                      PERFORM ESCRIBIR-LOG
+                      go to consulta
+              END-ADD.
+              MOVE RESULTADO TO WS-RESULTADO-ED.
+              DISPLAY WS-RESULTADO-ED.
+              MOVE "OK" TO WS-ESTADO.
+              PERFORM ESCRIBIR-LOG.
               go to consulta.
 
 
            Resta.
            SUBTRACT NUM1 FROM NUMERO2 GIVING RESULTADO.
-              DISPLAY RESULTADO.
+              MOVE RESULTADO TO WS-RESULTADO-ED.
+              DISPLAY WS-RESULTADO-ED.
+              MOVE "OK" TO WS-ESTADO.
+              PERFORM ESCRIBIR-LOG.
                   go to consulta.
 
 
            Div.
-           DIVIDE NUM1 BY NUMERO2 GIVING RESULTADO.
-              DISPLAY RESULTADO.
+           if NUMERO2 = 0
+              DISPLAY "ERROR, no se puede dividir por cero"
+              MOVE "DIVISION POR CERO" TO WS-ESTADO
+              MOVE 0 TO RESULTADO
+              PERFORM ESCRIBIR-LOG
+              go to ret.
+           DIVIDE NUM1 BY NUMERO2 GIVING RESULTADO ROUNDED.
+              MOVE RESULTADO TO WS-RESULTADO-ED.
+              DISPLAY WS-RESULTADO-ED.
+              MOVE "OK" TO WS-ESTADO.
+              PERFORM ESCRIBIR-LOG.
               go to consulta.
 
 
            Multiplicacion.
-               MULTIPLY NUM1 BY NUMERO2 GIVING RESULTADO.
-                  DISPLAY RESULTADO.
+               MULTIPLY NUM1 BY NUMERO2 GIVING RESULTADO
+                   ON SIZE ERROR
+                       DISPLAY "ERROR, el resultado de la"
+                       DISPLAY "multiplicacion es demasiado grande"
+                       MOVE "OVERFLOW MULTIPLICACION" TO WS-ESTADO
+                       MOVE 0 TO RESULTADO
+                       PERFORM ESCRIBIR-LOG
+                       go to consulta
+               END-MULTIPLY.
+                  MOVE RESULTADO TO WS-RESULTADO-ED.
+                  DISPLAY WS-RESULTADO-ED.
+                  MOVE "OK" TO WS-ESTADO.
+                  PERFORM ESCRIBIR-LOG.
                   go to consulta.
 
 
+           Modulo.
+           if NUMERO2 = 0
+              DISPLAY "ERROR, no se puede calcular el modulo por cero"
+              MOVE "MODULO POR CERO" TO WS-ESTADO
+              MOVE 0 TO RESULTADO
+              PERFORM ESCRIBIR-LOG
+              go to ret.
+           DIVIDE NUM1 BY NUMERO2 GIVING WS-COCIENTE
+               REMAINDER RESULTADO
+               ON SIZE ERROR
+                   DISPLAY "ERROR, el cociente del modulo es"
+                   DISPLAY "demasiado grande para calcularlo"
+                   MOVE "OVERFLOW MODULO" TO WS-ESTADO
+                   MOVE 0 TO RESULTADO
+                   PERFORM ESCRIBIR-LOG
+                   go to consulta
+           END-DIVIDE.
+              MOVE RESULTADO TO WS-RESULTADO-ED.
+              DISPLAY WS-RESULTADO-ED.
+              MOVE "OK" TO WS-ESTADO.
+              PERFORM ESCRIBIR-LOG.
+              go to consulta.
+
+
+           Potencia.
+              COMPUTE RESULTADO = NUM1 ** NUMERO2
+                  ON SIZE ERROR
+                      DISPLAY "ERROR, la potencia produce un resultado"
+                      DISPLAY "demasiado grande para RESULTADO"
+                      MOVE "OVERFLOW POTENCIA" TO WS-ESTADO
+                      MOVE 0 TO RESULTADO
+                      PERFORM ESCRIBIR-LOG
+                      go to consulta
+              END-COMPUTE.
+              MOVE RESULTADO TO WS-RESULTADO-ED.
+              DISPLAY WS-RESULTADO-ED.
+              MOVE "OK" TO WS-ESTADO.
+              PERFORM ESCRIBIR-LOG.
+              go to consulta.
+
+
+           CORREGIR-NUMEROS.
+            DISPLAY "ingrese un numero (admite decimales, ej. 12.50)".
+            ACCEPT NUM1.
+            DISPLAY " ingrese un numero (admite decimales, ej. 12.50)".
+            ACCEPT NUMERO2.
+
+
            consulta.
             DISPLAY "desea continuar?".
             ACCEPT salida.
             if salida = "s" or salida = "S"
             go to inicio.
 
+            CLOSE LOG-FILE.
+            CLOSE GL-FILE.
+            STOP RUN.
+
+
+           ESCRIBIR-LOG.
+            ACCEPT WS-FECHA FROM DATE YYYYMMDD.
+            ACCEPT WS-HORA FROM TIME.
+            MOVE NUM1 TO LOG-NUM1.
+            MOVE NUMERO2 TO LOG-NUMERO2.
+            MOVE Opcion TO LOG-OPCION.
+            MOVE RESULTADO TO LOG-RESULTADO.
+            MOVE WS-ESTADO TO LOG-ESTADO.
+            MOVE WS-FECHA TO LOG-FECHA.
+            MOVE WS-HORA TO LOG-HORA.
+            WRITE LOG-RECORD.
+            IF WS-ESTADO = "OK"
+                PERFORM ESCRIBIR-GL
+            END-IF.
+
+
+           ESCRIBIR-GL.
+            MOVE WS-FECHA TO GL-FECHA.
+            MOVE NUM1 TO GL-NUM1.
+            MOVE NUMERO2 TO GL-NUMERO2.
+            MOVE Opcion TO GL-OPCION.
+            MOVE RESULTADO TO GL-RESULTADO.
+            WRITE GL-RECORD.
+
 
        END PROGRAM calculator.
